@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  SUMREC.CPY                                                   *
+      *  ONE TRAILER RECORD PER SAMPLING RUN, PICKED UP BY THE        *
+      *  NIGHTLY BATCH RECONCILIATION FEED AND BY AUDITRPT.           *
+      *****************************************************************
+       01  SUM-RECORD.
+           05  SUM-JOB-ID              PIC X(08).
+           05  SUM-RUN-DATE            PIC X(08).
+           05  SUM-START-TIME          PIC X(08).
+           05  SUM-END-TIME            PIC X(08).
+           05  SUM-SEED                PIC 9(20).
+           05  SUM-TOTAL-DRAWS         PIC 9(03).
+           05  SUM-BUCKET-TOTALS.
+               10  SUM-BUCKET-TOTAL    PIC 9(03) OCCURS 5 TIMES.
