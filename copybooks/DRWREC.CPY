@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  DRWREC.CPY                                                   *
+      *  ONE OUTPUT RECORD PER CATALOG ITEM DRAWN BY THE SHELF-AUDIT  *
+      *  SAMPLING RUN.  WRITTEN BY HELLO-WORLD, READ BY AUDITRPT.     *
+      *****************************************************************
+       01  DRW-RECORD.
+           05  DRW-SEQ-NO              PIC 9(03).
+           05  DRW-CALLNO              PIC S9(04) COMP.
+           05  DRW-TITLE               PIC X(30).
+           05  DRW-SUBAREA             PIC X(12).
+           05  DRW-SEED                PIC 9(20).
