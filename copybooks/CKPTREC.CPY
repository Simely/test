@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  CKPTREC.CPY                                                  *
+      *  CHECKPOINT RECORD FOR THE 90-DRAW SAMPLING LOOP IN           *
+      *  HELLO-WORLD.  WRITTEN PERIODICALLY DURING THE RUN, READ      *
+      *  BACK ON RESTART SO A CANCELLED JOB PICKS UP WHERE IT LEFT    *
+      *  OFF INSTEAD OF REDRAWING THE WHOLE SAMPLE.                   *
+      *****************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-SEED               PIC 9(20).
+           05  CKPT-LAST-DRAW-NBR      PIC 9(03).
+           05  CKPT-BUCKET-TOTALS.
+               10  CKPT-BUCKET-TOTAL   PIC 9(03) OCCURS 5 TIMES.
+           05  CKPT-USED-COUNT         PIC 9(03).
+           05  CKPT-USED-CALLNOS.
+               10  CKPT-USED-CALLNO    PIC S9(04) COMP OCCURS 90 TIMES.
+           05  CKPT-STRATA-IX          PIC 9(02).
+           05  CKPT-STRATA-DRAWNS.
+               10  CKPT-STRATA-DRAWN   PIC 9(03) COMP OCCURS 20 TIMES.
