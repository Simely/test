@@ -0,0 +1,258 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. AUDITRPT.
+000030 AUTHOR. D-J-MARLOWE.
+000040 INSTALLATION. LIBRARY-SYSTEMS-CIRCULATION-AND-AUDIT.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                          *
+000090*   08/08/2026  DJM  ORIGINAL VERSION.  FORMATS THE DRAW FILE   *
+000100*                    AND SUMMARY TRAILER WRITTEN BY HELLO-WORLD *
+000110*                    INTO A PRINTED AUDITOR REPORT SO THE       *
+000120*                    RECONCILIATION DESK NO LONGER HAS TO WORK  *
+000130*                    OFF THE RAW CONSOLE DISPLAY OUTPUT.        *
+000140*****************************************************************
+
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT DRW-FILE ASSIGN TO DRWIN
+000190         ORGANIZATION IS SEQUENTIAL
+000200         FILE STATUS IS WS-DRW-STATUS.
+
+000210     SELECT SUM-FILE ASSIGN TO SUMIN
+000220         ORGANIZATION IS SEQUENTIAL
+000230         FILE STATUS IS WS-SUM-STATUS.
+
+000240     SELECT RPT-FILE ASSIGN TO RPTOUT
+000250         ORGANIZATION IS SEQUENTIAL
+000260         FILE STATUS IS WS-RPT-STATUS.
+
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  DRW-FILE
+000300     RECORDING MODE IS F
+000310     LABEL RECORDS ARE STANDARD.
+000320 COPY DRWREC.
+
+000330 FD  SUM-FILE
+000340     RECORDING MODE IS F
+000350     LABEL RECORDS ARE STANDARD.
+000360 COPY SUMREC.
+
+000370 FD  RPT-FILE
+000380     RECORDING MODE IS F
+000390     LABEL RECORDS ARE STANDARD.
+000400 01  RPT-LINE                    PIC X(80).
+
+000410 WORKING-STORAGE SECTION.
+
+000420 01  WS-EOF-SWITCHES.
+000430     05  WS-DRW-EOF-SW            PIC X(01) VALUE 'N'.
+000440         88  WS-DRW-EOF                   VALUE 'Y'.
+000450     05  WS-SUM-EOF-SW            PIC X(01) VALUE 'N'.
+000460         88  WS-SUM-EOF                   VALUE 'Y'.
+
+000470 01  WS-FILE-STATUSES.
+000480     05  WS-DRW-STATUS            PIC X(02) VALUE '00'.
+000490     05  WS-SUM-STATUS            PIC X(02) VALUE '00'.
+000500     05  WS-RPT-STATUS            PIC X(02) VALUE '00'.
+
+000510 01  WS-REPORT-CONTROLS.
+000520     05  WS-LINE-COUNT            PIC 9(03) VALUE 0.
+000530     05  WS-BUCKET-IX             PIC 9(01).
+
+000540*****************************************************************
+000550* REPORT LINE LAYOUTS - MOVED TO RPT-LINE AND WRITTEN ONE AT A  *
+000560* TIME.  SHORTER LINES ARE SPACE-PADDED OUT TO 80 BYTES BY THE  *
+000570* MOVE, SO EACH GROUP BELOW ONLY NEEDS TO CARRY ITS OWN FIELDS. *
+000580*****************************************************************
+000590 01  WS-HEADING-LINE-1.
+000600     05  FILLER                   PIC X(28)
+000610         VALUE 'SHELF-AUDIT SAMPLING REPORT'.
+
+000620 01  WS-HEADING-LINE-2.
+000630     05  FILLER                   PIC X(10) VALUE 'RUN DATE: '.
+000640     05  WS-H2-RUN-DATE           PIC X(08).
+000650     05  FILLER                   PIC X(06) VALUE SPACES.
+000660     05  FILLER                   PIC X(08) VALUE 'JOB ID: '.
+000670     05  WS-H2-JOB-ID             PIC X(08).
+
+000680 01  WS-HEADING-LINE-3.
+000690     05  FILLER                   PIC X(06) VALUE 'SEED: '.
+000700     05  WS-H3-SEED               PIC Z(19)9.
+000710     05  FILLER                   PIC X(06) VALUE SPACES.
+000720     05  FILLER                   PIC X(07) VALUE 'DRAWS: '.
+000730     05  WS-H3-TOTAL-DRAWS        PIC ZZ9.
+
+000740 01  WS-COLUMN-HEADING-LINE.
+000750     05  FILLER                   PIC X(45)
+000760         VALUE 'SEQ  CALL NO TITLE'.
+000770     05  FILLER                   PIC X(12) VALUE 'SUBAREA'.
+
+000780 01  WS-DETAIL-LINE.
+000790     05  WS-D-SEQ                 PIC ZZ9.
+000800     05  FILLER                   PIC X(02) VALUE SPACES.
+000810     05  WS-D-CALLNO              PIC ----9.
+000820     05  FILLER                   PIC X(03) VALUE SPACES.
+000830     05  WS-D-TITLE               PIC X(30).
+000840     05  FILLER                   PIC X(02) VALUE SPACES.
+000850     05  WS-D-SUBAREA             PIC X(12).
+
+000860 01  WS-BUCKET-HEADING-LINE.
+000870     05  FILLER                   PIC X(22)
+000880         VALUE 'OUTCOME BUCKET TOTALS'.
+
+000890 01  WS-BUCKET-LINE.
+000900     05  FILLER                   PIC X(07) VALUE 'BUCKET '.
+000910     05  WS-B-IX                  PIC 9.
+000920     05  FILLER                   PIC X(05) VALUE ' . : '.
+000930     05  WS-B-TOTAL               PIC ZZ9.
+
+000940 PROCEDURE DIVISION.
+
+000950*****************************************************************
+000960* 0000-MAINLINE - READ THE SAMPLING RUN'S DRAW FILE AND SUMMARY *
+000970* TRAILER AND FORMAT THEM INTO A PRINTED AUDITOR REPORT.        *
+000980*****************************************************************
+000990 0000-MAINLINE.
+001000     PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT
+001010     PERFORM 2000-PRINT-HEADER THRU 2000-EXIT
+001020     PERFORM 3000-PRINT-ONE-DETAIL THRU 3000-EXIT
+001030         UNTIL WS-DRW-EOF
+001040     PERFORM 4000-PRINT-BUCKET-TOTALS THRU 4000-EXIT
+001050     GO TO 9999-EXIT-PROGRAM.
+
+001060*****************************************************************
+001070* 1000-INITIALIZE-RUN - OPEN THE FILES AND PRIME BOTH READS.    *
+001080*****************************************************************
+001090 1000-INITIALIZE-RUN.
+001100     OPEN INPUT DRW-FILE
+001101     IF WS-DRW-STATUS NOT = '00'
+001102         DISPLAY 'AUDITRPT: DRAW FILE OPEN FAILED, STATUS='
+001103             WS-DRW-STATUS
+001104         MOVE 16 TO RETURN-CODE
+001105         GO TO 9999-EXIT-PROGRAM
+001106     END-IF
+001110     OPEN INPUT SUM-FILE
+001111     IF WS-SUM-STATUS NOT = '00'
+001112         DISPLAY 'AUDITRPT: NO SUMMARY FILE FOUND, STATUS='
+001113             WS-SUM-STATUS
+001114         SET WS-SUM-EOF TO TRUE
+001115     END-IF
+001120     OPEN OUTPUT RPT-FILE
+001121     IF WS-RPT-STATUS NOT = '00'
+001122         DISPLAY 'AUDITRPT: REPORT FILE OPEN FAILED, STATUS='
+001123             WS-RPT-STATUS
+001124         MOVE 16 TO RETURN-CODE
+001125         GO TO 9999-EXIT-PROGRAM
+001126     END-IF
+001130     PERFORM 1100-READ-SUM-FILE THRU 1100-EXIT
+001140     PERFORM 1200-READ-DRW-FILE THRU 1200-EXIT.
+001150 1000-EXIT.
+001160     EXIT.
+
+001170 1100-READ-SUM-FILE.
+001175     IF NOT WS-SUM-EOF
+001180         READ SUM-FILE
+001190             AT END
+001200                 SET WS-SUM-EOF TO TRUE
+001210         END-READ
+001215     END-IF.
+001220 1100-EXIT.
+001230     EXIT.
+
+001240 1200-READ-DRW-FILE.
+001250     READ DRW-FILE
+001260         AT END
+001270             SET WS-DRW-EOF TO TRUE
+001280     END-READ.
+001290 1200-EXIT.
+001300     EXIT.
+
+001301*****************************************************************
+001302* 1900-CHECK-RPT-STATUS - CALLED AFTER EVERY WRITE RPT-LINE SO A *
+001303* FAILURE PARTWAY THROUGH THE REPORT (E.G. DISK FULL) IS CAUGHT  *
+001304* INSTEAD OF LEAVING A SILENTLY TRUNCATED REPORT WITH A ZERO     *
+001305* RETURN-CODE.                                                  *
+001306*****************************************************************
+001307 1900-CHECK-RPT-STATUS.
+001308     IF WS-RPT-STATUS NOT = '00'
+001309         DISPLAY 'AUDITRPT: REPORT FILE WRITE FAILED, STATUS='
+001310             WS-RPT-STATUS
+001311         MOVE 16 TO RETURN-CODE
+001312         GO TO 9999-EXIT-PROGRAM
+001313     END-IF.
+001314 1900-EXIT.
+001315     EXIT.
+
+001320*****************************************************************
+001325* 2000-PRINT-HEADER - RUN DATE, SEED, JOB ID, AND DRAWS TALLIED *
+001330* COME FROM THE SUMMARY TRAILER RECORD WRITTEN BY HELLO-WORLD.  *
+001340*****************************************************************
+001350 2000-PRINT-HEADER.
+001360     WRITE RPT-LINE FROM WS-HEADING-LINE-1
+001361     PERFORM 1900-CHECK-RPT-STATUS THRU 1900-EXIT
+001370     IF WS-SUM-EOF
+001380         DISPLAY 'AUDITRPT: NO SUMMARY TRAILER RECORD FOUND'
+001390     ELSE
+001400         MOVE SUM-RUN-DATE TO WS-H2-RUN-DATE
+001410         MOVE SUM-JOB-ID TO WS-H2-JOB-ID
+001420         WRITE RPT-LINE FROM WS-HEADING-LINE-2
+001421         PERFORM 1900-CHECK-RPT-STATUS THRU 1900-EXIT
+001430         MOVE SUM-SEED TO WS-H3-SEED
+001440         MOVE SUM-TOTAL-DRAWS TO WS-H3-TOTAL-DRAWS
+001450         WRITE RPT-LINE FROM WS-HEADING-LINE-3
+001451         PERFORM 1900-CHECK-RPT-STATUS THRU 1900-EXIT
+001460     END-IF
+001470     WRITE RPT-LINE FROM WS-COLUMN-HEADING-LINE
+001471     PERFORM 1900-CHECK-RPT-STATUS THRU 1900-EXIT.
+001480 2000-EXIT.
+001490     EXIT.
+
+001500*****************************************************************
+001510* 3000-PRINT-ONE-DETAIL - ONE LINE PER CATALOG ITEM DRAWN.      *
+001520*****************************************************************
+001530 3000-PRINT-ONE-DETAIL.
+001540     ADD 1 TO WS-LINE-COUNT
+001550     MOVE WS-LINE-COUNT TO WS-D-SEQ
+001560     MOVE DRW-CALLNO TO WS-D-CALLNO
+001570     MOVE DRW-TITLE TO WS-D-TITLE
+001580     MOVE DRW-SUBAREA TO WS-D-SUBAREA
+001590     WRITE RPT-LINE FROM WS-DETAIL-LINE
+001595     PERFORM 1900-CHECK-RPT-STATUS THRU 1900-EXIT
+001600     PERFORM 1200-READ-DRW-FILE THRU 1200-EXIT.
+001610 3000-EXIT.
+001620     EXIT.
+
+001630*****************************************************************
+001640* 4000-PRINT-BUCKET-TOTALS - OUTCOME BREAKDOWN FROM THE SUMMARY *
+001650* TRAILER'S FIVE BUCKET TOTALS.                                 *
+001660*****************************************************************
+001670 4000-PRINT-BUCKET-TOTALS.
+001680     IF WS-SUM-EOF
+001690         DISPLAY 'AUDITRPT: NO SUMMARY TRAILER RECORD FOUND'
+001691         '- BUCKET TOTALS SKIPPED'
+001700     ELSE
+001701         WRITE RPT-LINE FROM WS-BUCKET-HEADING-LINE
+001702         PERFORM 1900-CHECK-RPT-STATUS THRU 1900-EXIT
+001703         PERFORM 4100-PRINT-ONE-BUCKET THRU 4100-EXIT
+001704             VARYING WS-BUCKET-IX FROM 1 BY 1
+001705             UNTIL WS-BUCKET-IX > 5
+001710     END-IF.
+001720 4000-EXIT.
+001730     EXIT.
+
+001740 4100-PRINT-ONE-BUCKET.
+001750     MOVE WS-BUCKET-IX TO WS-B-IX
+001760     MOVE SUM-BUCKET-TOTAL (WS-BUCKET-IX) TO WS-B-TOTAL
+001770     WRITE RPT-LINE FROM WS-BUCKET-LINE
+001775     PERFORM 1900-CHECK-RPT-STATUS THRU 1900-EXIT.
+001780 4100-EXIT.
+001790     EXIT.
+
+001800 9999-EXIT-PROGRAM.
+001810     CLOSE DRW-FILE
+001820     CLOSE SUM-FILE
+001830     CLOSE RPT-FILE
+001840     STOP RUN.
