@@ -1,40 +1,747 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO-WORLD.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 WS-RANDOMS.
-          05 Usdsd                         PIC 9(3) VALUE 000.
-          05 D                         PIC 9(3) VALUE 000.
-          05 A                         PIC 9(2) VALUE 00.
-          05 WS-COMP                   PIC 9(20).
-          05 WS-RANDOM                 PIC V9(02).
-
-       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-
-       01 WS-SUBAREA                   PIC X(12).
-       01 WS-CALLNO                    COMP S9(4).
-       01 WS-TITLE                     PIC X(30).
-       01 WS-SQLCODE                   COMP S9(4).
-
-       EXEC SQL END DECLARE SECTION END-EXEC.
-
-       PROCEDURE DIVISION.
-        MAIN SECTION.
-          DISPLAY 'ENTER SOMETHING TO SEED RNG'
-          ACCEPT WS-COMP
-          COMPUTE WS-RANDOM = FUNCTION RANDOM (WS-COMP).
-          DISPLAY WS-RANDOM.
-
-          PERFORM VARYING A FROM 1 BY 1 UNTIL A >= 90
-            COMPUTE WS-RANDOM = FUNCTION RANDOM
-            DISPLAY WS-RANDOM
-            IF WS-RANDOM = 0 OR 1
-              ADD WS-RANDOM TO U
-            ELSE IF WS-RANDOM = 2 OR 3
-              ADD WS-RANDOM TO D
-          END-PERFORM.
-          DISPLAY U
-          DISPLAY D
-          STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HELLO-WORLD.
+000030 AUTHOR. D-J-MARLOWE.
+000040 INSTALLATION. LIBRARY-SYSTEMS-CIRCULATION-AND-AUDIT.
+000050 DATE-WRITTEN. 03/14/1998.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                          *
+000090*   03/14/1998  DJM  ORIGINAL RANDOM-NUMBER EXERCISE.           *
+000100*   08/08/2026  DJM  WIRED DECLARE-SECTION FIELDS TO THE        *
+000110*                    CATALOG TABLE SO EACH DRAW RESOLVES TO A   *
+000120*                    REAL SHELF ITEM.                           *
+000130*   08/08/2026  DJM  ADDED END-OF-LOOP RECONCILIATION CHECK     *
+000140*                    (BUCKET TOTALS VS. DRAWS TALLIED) AND      *
+000150*                    CORRECTED THE PERFORM VARYING UPPER BOUND, *
+000160*                    WHICH WAS SHORTING THE SAMPLE BY ONE DRAW. *
+000170*   08/08/2026  DJM  EXPANDED THE TWO-BUCKET U/D TALLY INTO A   *
+000180*                    FIVE-BUCKET BREAKDOWN COVERING THE FULL    *
+000190*                    RANGE OF WS-RANDOM.  U AND D NOW REDEFINE  *
+000200*                    THE FIRST TWO BUCKETS.                     *
+000210*   08/08/2026  DJM  EVERY DRAW IS NOW WRITTEN TO THE DRAW      *
+000220*                    OUTPUT FILE (DRWOUT) FOR RELOAD INTO THE   *
+000230*                    AUDIT TRACKING SPREADSHEET.                *
+000240*   08/08/2026  DJM  SEED, DRAW COUNT, AND SAMPLING MODE ARE    *
+000250*                    NOW SUPPLIED VIA JCL PARM SO THIS RUNS     *
+000260*                    UNATTENDED.  THE INTERACTIVE ACCEPT IS     *
+000270*                    ONLY A FALLBACK WHEN NO PARM IS SUPPLIED.  *
+000280*   08/08/2026  DJM  ADDED CHECKPOINT/RESTART SUPPORT SO A      *
+000290*                    CANCELLED RUN CAN RESUME MID-SAMPLE.       *
+000300*   08/08/2026  DJM  ADDED NO-REPEAT DRAW MODE (PARM-DRIVEN) SO *
+000310*                    A CALL NUMBER CANNOT BE SAMPLED TWICE.     *
+000320*   08/08/2026  DJM  WRITE A RUN-SUMMARY TRAILER RECORD FOR THE *
+000330*                    NIGHTLY RECONCILIATION FEED.               *
+000340*   08/08/2026  DJM  ADDED STRATIFIED SAMPLING MODE - DRAWS PER *
+000350*                    WS-SUBAREA ALLOCATED PROPORTIONALLY TO     *
+000360*                    CATALOG ROW COUNT.                         *
+000370*****************************************************************
+
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT DRW-FILE ASSIGN TO DRWOUT
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS WS-DRW-STATUS.
+
+000440     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS WS-CKPT-STATUS.
+
+000470     SELECT SUM-FILE ASSIGN TO SUMOUT
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-SUM-STATUS.
+
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  DRW-FILE
+000530     RECORDING MODE IS F
+000540     LABEL RECORDS ARE STANDARD.
+000550 COPY DRWREC.
+
+000560 FD  CKPT-FILE
+000570     RECORDING MODE IS F
+000580     LABEL RECORDS ARE STANDARD.
+000590 COPY CKPTREC.
+
+000600 FD  SUM-FILE
+000610     RECORDING MODE IS F
+000620     LABEL RECORDS ARE STANDARD.
+000630 COPY SUMREC.
+
+000640 WORKING-STORAGE SECTION.
+
+000650 01  WS-RANDOMS.
+000660     05  A                        PIC 9(03) VALUE 000.
+000670     05  WS-START-DRAW-NBR        PIC 9(03) VALUE 001.
+000680     05  WS-DRAW-COUNT            PIC 9(03) VALUE 090.
+000690     05  WS-COMP                  PIC 9(20).
+000700     05  WS-RANDOM                PIC V9(09).
+000710     05  WS-DIGIT                 PIC 9(01).
+000720     05  WS-BUCKET-IX             PIC 9(01).
+000730     05  WS-BUCKET-CHECK-TOTAL            PIC 9(03) VALUE 0.
+000740     05  WS-TOTAL-TALLIED         PIC 9(03) VALUE 0.
+000750*        BUCKET 1 IS THE FORMER "U" TALLY AND BUCKET 2 IS THE
+000760*        FORMER "D" TALLY; BUCKETS 3-5 COVER THE REST OF THE
+000770*        RANGE THAT USED TO FALL THROUGH UNCOUNTED.
+000780     05  WS-BUCKET-TOTALS.
+000790         10  WS-BUCKET-TOTAL      PIC 9(03) OCCURS 5 TIMES.
+000800     05  WS-RECONCILE-SW          PIC X(01) VALUE 'Y'.
+000810         88  WS-RECONCILED               VALUE 'Y'.
+000820         88  WS-NOT-RECONCILED           VALUE 'N'.
+
+000830 01  WS-RUN-CONTROLS.
+000840     05  WS-SAMPLE-MODE           PIC X(01) VALUE 'F'.
+000850         88  WS-MODE-FLAT                VALUE 'F'.
+000860         88  WS-MODE-STRATIFIED          VALUE 'S'.
+000870     05  WS-NOREPEAT-SW           PIC X(01) VALUE 'N'.
+000880         88  WS-NOREPEAT-ON               VALUE 'Y'.
+000890     05  WS-RESTART-SW            PIC X(01) VALUE 'N'.
+000900         88  WS-RESTART-REQUESTED         VALUE 'Y'.
+000910     05  WS-DUP-FOUND-SW          PIC X(01) VALUE 'N'.
+000920         88  WS-DUP-FOUND                 VALUE 'Y'.
+000930     05  WS-STRATA-EOF-SW         PIC X(01) VALUE 'N'.
+000940         88  WS-STRATA-EOF                VALUE 'Y'.
+000950     05  WS-CKPT-FOUND-SW         PIC X(01) VALUE 'N'.
+000960         88  WS-CKPT-EXISTS               VALUE 'Y'.
+000970     05  WS-RETRY-CT              PIC 9(03) VALUE 0.
+000980     05  WS-CKPT-INTERVAL         PIC 9(02) VALUE 10.
+
+000990 01  WS-FILE-STATUSES.
+001000     05  WS-DRW-STATUS            PIC X(02) VALUE '00'.
+001010     05  WS-CKPT-STATUS           PIC X(02) VALUE '00'.
+001020     05  WS-SUM-STATUS            PIC X(02) VALUE '00'.
+
+001030 01  WS-USED-CALLNOS.
+001040     05  WS-USED-COUNT            PIC 9(03) VALUE 0.
+001050     05  WS-USED-IX               PIC 9(03).
+001060     05  WS-USED-CALLNO           PIC S9(04) COMP OCCURS 90 TIMES.
+
+001070 01  WS-STRATA-TABLE.
+001080     05  WS-STRATA-COUNT          PIC 9(02) VALUE 0.
+001090     05  WS-STRATA-IX             PIC 9(02).
+001100     05  WS-STRATA-OFFSET         PIC 9(06) COMP.
+001110     05  WS-STRATA-ALLOC-TOTAL      PIC 9(03) COMP.
+001120     05  WS-STRATA-TOTAL-ROWS     PIC 9(08) COMP.
+001130     05  WS-STRATA-ENTRY OCCURS 20 TIMES.
+001140         10  WS-STRATA-SUBAREA    PIC X(12).
+001150         10  WS-STRATA-ROWS       PIC 9(06) COMP.
+001160         10  WS-STRATA-ALLOC      PIC 9(03) COMP.
+001170         10  WS-STRATA-DRAWN      PIC 9(03) COMP.
+
+001171 01  WS-CKPT-STRATA-STAGE.
+001172     05  WS-CKPT-STRATA-IX        PIC 9(02) VALUE 0.
+001173     05  WS-CKPT-STRATA-SAVE-IX   PIC 9(02).
+001174     05  WS-CKPT-STRATA-DRAWN     PIC 9(03) COMP OCCURS 20 TIMES.
+
+001180 01  WS-CATALOG-STATS.
+001190     05  WS-CATALOG-COUNT         PIC 9(06) COMP.
+001200     05  WS-OFFSET                PIC 9(06) COMP.
+
+001210 01  WS-TIME-STAMPS.
+001220     05  WS-RUN-DATE              PIC 9(08).
+001230     05  WS-START-TIME            PIC 9(08).
+001240     05  WS-END-TIME              PIC 9(08).
+
+001250 01  WS-JOB-ID                    PIC X(08) VALUE SPACES.
+
+001260 EXEC SQL INCLUDE SQLCA END-EXEC.
+
+001270 EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+001280 01  WS-SUBAREA                   PIC X(12).
+001290 01  WS-CALLNO                    PIC S9(4) COMP.
+001300 01  WS-TITLE                     PIC X(30).
+001310 01  WS-SQLCODE                   PIC S9(4) COMP.
+001320 01  WS-SQL-COUNT                 PIC S9(8) COMP.
+
+001330 EXEC SQL END DECLARE SECTION END-EXEC.
+
+001340 LINKAGE SECTION.
+001350 01  WS-PARM-AREA.
+001360     05  WS-PARM-LEN              PIC S9(04) COMP.
+001370     05  WS-PARM-DATA.
+001380         10  WS-PARM-SEED         PIC 9(20).
+001390         10  WS-PARM-DRAWS        PIC 9(03).
+001400         10  WS-PARM-MODE         PIC X(01).
+001410             88  WS-PARM-MODE-STRATIFIED  VALUE 'S'.
+001420         10  WS-PARM-NOREPEAT     PIC X(01).
+001430             88  WS-PARM-NOREPEAT-ON      VALUE 'Y'.
+001440         10  WS-PARM-RESTART      PIC X(01).
+001450             88  WS-PARM-RESTART-ON       VALUE 'Y'.
+001460         10  WS-PARM-JOBID        PIC X(08).
+001470         10  FILLER               PIC X(66).
+
+001480 PROCEDURE DIVISION USING WS-PARM-AREA.
+
+001490 0000-MAINLINE.
+001500     PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT
+001510     IF WS-MODE-STRATIFIED
+001520         PERFORM 2000-BUILD-STRATA-TABLE THRU 2000-EXIT
+001521         IF WS-CKPT-EXISTS
+001522             PERFORM 2300-RESTORE-STRATA-PROGRESS THRU 2300-EXIT
+001523         END-IF
+001530     END-IF
+001540     PERFORM 3000-PROCESS-ONE-DRAW THRU 3000-EXIT
+001550         VARYING A FROM WS-START-DRAW-NBR BY 1
+001560         UNTIL A > WS-DRAW-COUNT
+001570     PERFORM 4000-VALIDATE-RECONCILIATION THRU 4000-EXIT
+001580     PERFORM 5000-DISPLAY-BREAKDOWN THRU 5000-EXIT
+001590     PERFORM 6000-WRITE-SUMMARY-TRAILER THRU 6000-EXIT
+001600     GO TO 9999-EXIT-PROGRAM.
+
+001610*****************************************************************
+001620* 1000-INITIALIZE-RUN - LOAD RUN PARAMETERS, RESTORE A          *
+001630* CHECKPOINT IF ONE WAS REQUESTED, AND OPEN THE DRAW FILE.      *
+001640*****************************************************************
+001650 1000-INITIALIZE-RUN.
+001660     INITIALIZE WS-BUCKET-TOTALS
+001670     MOVE 0 TO WS-USED-COUNT
+001680     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001690     ACCEPT WS-START-TIME FROM TIME
+001700     PERFORM 1100-LOAD-PARM THRU 1100-EXIT
+001710     IF WS-RESTART-REQUESTED
+001720         PERFORM 1500-RESTORE-CHECKPOINT THRU 1500-EXIT
+001730     END-IF
+001731     COMPUTE WS-RANDOM = FUNCTION RANDOM (WS-COMP)
+001740     IF WS-CKPT-EXISTS
+001750         OPEN EXTEND DRW-FILE
+001760     ELSE
+001770         OPEN OUTPUT DRW-FILE
+001780     END-IF
+001781     IF WS-DRW-STATUS NOT = '00'
+001782         DISPLAY 'HELLO-WORLD: DRAW FILE OPEN FAILED, STATUS='
+001783             WS-DRW-STATUS
+001784         MOVE 16 TO RETURN-CODE
+001785         GO TO 9999-EXIT-PROGRAM
+001786     END-IF
+001790     IF WS-MODE-FLAT
+001800         PERFORM 1200-GET-CATALOG-COUNT THRU 1200-EXIT
+001810     END-IF.
+001820 1000-EXIT.
+001830     EXIT.
+
+001840 1100-LOAD-PARM.
+001850     IF WS-PARM-LEN > 0
+001860         MOVE WS-PARM-SEED TO WS-COMP
+001870         IF WS-PARM-DRAWS > 0
+001880             MOVE WS-PARM-DRAWS TO WS-DRAW-COUNT
+001881             IF WS-DRAW-COUNT > 90
+001882                 DISPLAY 'HELLO-WORLD: PARM DRAWS EXCEEDS THE '
+001883                     '90-ENTRY USED-CALLNO TABLE - CLAMPED TO 90'
+001884                 MOVE 90 TO WS-DRAW-COUNT
+001885             END-IF
+001890         END-IF
+001900         IF WS-PARM-MODE-STRATIFIED
+001910             SET WS-MODE-STRATIFIED TO TRUE
+001920         END-IF
+001930         IF WS-PARM-NOREPEAT-ON
+001940             SET WS-NOREPEAT-ON TO TRUE
+001950         END-IF
+001960         IF WS-PARM-RESTART-ON
+001970             SET WS-RESTART-REQUESTED TO TRUE
+001980         END-IF
+001990         IF WS-PARM-JOBID NOT = SPACES
+002000             MOVE WS-PARM-JOBID TO WS-JOB-ID
+002010         END-IF
+002020     ELSE
+002030         DISPLAY 'HELLO-WORLD: NO PARM SUPPLIED - SEEDING RNG '
+002040             'FROM THE TOD CLOCK'
+002050         ACCEPT WS-COMP FROM TIME
+002060     END-IF
+002070     IF WS-JOB-ID = SPACES
+002080         MOVE 'HELLOWLD' TO WS-JOB-ID
+002090     END-IF.
+002100 1100-EXIT.
+002110     EXIT.
+
+002120 1200-GET-CATALOG-COUNT.
+002130     EXEC SQL
+002140         SELECT COUNT(*)
+002150           INTO :WS-SQL-COUNT
+002160           FROM CATALOG
+002170     END-EXEC
+002180     MOVE SQLCODE TO WS-SQLCODE
+002190     IF WS-SQLCODE NOT = 0
+002200         DISPLAY 'HELLO-WORLD: CATALOG COUNT FAILED, SQLCODE='
+002210             WS-SQLCODE
+002211         MOVE 16 TO RETURN-CODE
+002220         GO TO 9999-EXIT-PROGRAM
+002230     END-IF
+002240     MOVE WS-SQL-COUNT TO WS-CATALOG-COUNT.
+002250 1200-EXIT.
+002260     EXIT.
+
+002270*****************************************************************
+002280* 1500-RESTORE-CHECKPOINT - PICK UP A CANCELLED RUN WHERE IT    *
+002290* LEFT OFF INSTEAD OF REDRAWING THE WHOLE SAMPLE.               *
+002300*****************************************************************
+002310 1500-RESTORE-CHECKPOINT.
+002320     OPEN INPUT CKPT-FILE
+002330     IF WS-CKPT-STATUS = '00'
+002340         READ CKPT-FILE
+002350             AT END
+002360                 DISPLAY 'HELLO-WORLD: CHECKPOINT FILE IS EMPTY '
+002370                     '- STARTING A FRESH SAMPLE'
+002380             NOT AT END
+002390                 PERFORM 1510-APPLY-CHECKPOINT THRU 1510-EXIT
+002400         END-READ
+002410         CLOSE CKPT-FILE
+002420     ELSE
+002430         DISPLAY 'HELLO-WORLD: NO CHECKPOINT FOUND - STARTING '
+002440             'A FRESH SAMPLE'
+002450     END-IF.
+002460 1500-EXIT.
+002470     EXIT.
+
+002480 1510-APPLY-CHECKPOINT.
+002490     MOVE CKPT-SEED TO WS-COMP
+002500     MOVE CKPT-LAST-DRAW-NBR TO WS-TOTAL-TALLIED
+002510     COMPUTE WS-START-DRAW-NBR = CKPT-LAST-DRAW-NBR + 1
+002520     MOVE CKPT-USED-COUNT TO WS-USED-COUNT
+002530     PERFORM 1520-RESTORE-ONE-BUCKET THRU 1520-EXIT
+002540         VARYING WS-BUCKET-IX FROM 1 BY 1
+002550         UNTIL WS-BUCKET-IX > 5
+002560     PERFORM 1530-RESTORE-ONE-CALLNO THRU 1530-EXIT
+002570         VARYING WS-USED-IX FROM 1 BY 1
+002580         UNTIL WS-USED-IX > WS-USED-COUNT
+002581     MOVE CKPT-STRATA-IX TO WS-CKPT-STRATA-IX
+002582     PERFORM 1540-STAGE-ONE-STRATA-DRAWN THRU 1540-EXIT
+002583         VARYING WS-CKPT-STRATA-SAVE-IX FROM 1 BY 1
+002584         UNTIL WS-CKPT-STRATA-SAVE-IX > 20
+002590     SET WS-CKPT-EXISTS TO TRUE
+002600     DISPLAY 'HELLO-WORLD: RESUMING SAMPLE AT DRAW '
+002610         WS-START-DRAW-NBR.
+002620 1510-EXIT.
+002630     EXIT.
+
+002640 1520-RESTORE-ONE-BUCKET.
+002650     MOVE CKPT-BUCKET-TOTAL (WS-BUCKET-IX)
+002660         TO WS-BUCKET-TOTAL (WS-BUCKET-IX).
+002670 1520-EXIT.
+002680     EXIT.
+
+002690 1530-RESTORE-ONE-CALLNO.
+002700     MOVE CKPT-USED-CALLNO (WS-USED-IX)
+002710         TO WS-USED-CALLNO (WS-USED-IX).
+002720 1530-EXIT.
+002730     EXIT.
+
+002731*                THE STRATA TABLE ITSELF DOES NOT EXIST YET AT
+002732*                RESTART TIME (IT IS REBUILT FROM THE CATALOG BY
+002733*                2000-BUILD-STRATA-TABLE, WHICH ALSO ZEROES EACH
+002734*                WS-STRATA-DRAWN) SO THE CHECKPOINTED PER-STRATUM
+002735*                PROGRESS IS ONLY STAGED HERE.  2300-RESTORE-
+002736*                STRATA-PROGRESS COPIES IT INTO WS-STRATA-DRAWN
+002737*                AND WS-STRATA-IX ONCE THE TABLE HAS BEEN REBUILT.
+002738 1540-STAGE-ONE-STRATA-DRAWN.
+002739     MOVE CKPT-STRATA-DRAWN (WS-CKPT-STRATA-SAVE-IX)
+002740         TO WS-CKPT-STRATA-DRAWN (WS-CKPT-STRATA-SAVE-IX).
+002741 1540-EXIT.
+002742     EXIT.
+
+002743*****************************************************************
+002750* 2000-BUILD-STRATA-TABLE - COUNT CATALOG ROWS PER WS-SUBAREA   *
+002760* AND ALLOCATE THE 90 DRAWS ACROSS SUBAREAS IN PROPORTION.      *
+002770*****************************************************************
+002780 2000-BUILD-STRATA-TABLE.
+002790     MOVE 0 TO WS-STRATA-COUNT
+002800     MOVE 'N' TO WS-STRATA-EOF-SW
+002810     EXEC SQL
+002820         DECLARE STRATA-CURSOR CURSOR FOR
+002830         SELECT SUBAREA, COUNT(*)
+002840           FROM CATALOG
+002850          GROUP BY SUBAREA
+002860          ORDER BY SUBAREA
+002870     END-EXEC
+002880     EXEC SQL
+002890         OPEN STRATA-CURSOR
+002900     END-EXEC
+002910     MOVE SQLCODE TO WS-SQLCODE
+002920     PERFORM 2100-FETCH-STRATA-ROW THRU 2100-EXIT
+002930         UNTIL WS-STRATA-EOF
+002940     EXEC SQL
+002950         CLOSE STRATA-CURSOR
+002960     END-EXEC
+002970     PERFORM 2200-ALLOCATE-STRATA-DRAWS THRU 2200-EXIT
+002980     MOVE 1 TO WS-STRATA-IX.
+002990 2000-EXIT.
+003000     EXIT.
+
+003010 2100-FETCH-STRATA-ROW.
+003011     IF WS-STRATA-COUNT >= 20
+003012         DISPLAY 'HELLO-WORLD: CATALOG HAS MORE THAN 20 '
+003013             'SUBAREAS - STRATIFIED TABLE TRUNCATED AT 20'
+003014         SET WS-STRATA-EOF TO TRUE
+003015     ELSE
+003020         ADD 1 TO WS-STRATA-COUNT
+003030         EXEC SQL
+003040             FETCH STRATA-CURSOR
+003050              INTO :WS-SUBAREA, :WS-SQL-COUNT
+003060         END-EXEC
+003070         MOVE SQLCODE TO WS-SQLCODE
+003080         IF WS-SQLCODE NOT = 0
+003090             SUBTRACT 1 FROM WS-STRATA-COUNT
+003100             SET WS-STRATA-EOF TO TRUE
+003110         ELSE
+003120           MOVE WS-SUBAREA TO WS-STRATA-SUBAREA (WS-STRATA-COUNT)
+003130           MOVE WS-SQL-COUNT TO WS-STRATA-ROWS (WS-STRATA-COUNT)
+003140         END-IF
+003141     END-IF.
+003150 2100-EXIT.
+003160     EXIT.
+
+003170 2200-ALLOCATE-STRATA-DRAWS.
+003180     MOVE 0 TO WS-STRATA-TOTAL-ROWS
+003190     PERFORM 2210-SUM-ONE-STRATUM-ROWS THRU 2210-EXIT
+003200         VARYING WS-STRATA-IX FROM 1 BY 1
+003210         UNTIL WS-STRATA-IX > WS-STRATA-COUNT
+003220     MOVE 0 TO WS-STRATA-ALLOC-TOTAL
+003230     PERFORM 2220-ALLOCATE-ONE-STRATUM THRU 2220-EXIT
+003240         VARYING WS-STRATA-IX FROM 1 BY 1
+003250         UNTIL WS-STRATA-IX > WS-STRATA-COUNT
+003260     IF WS-STRATA-ALLOC-TOTAL < WS-DRAW-COUNT
+003265         AND WS-STRATA-COUNT > 0
+003270         COMPUTE WS-STRATA-ALLOC (1) =
+003280             WS-STRATA-ALLOC (1) + WS-DRAW-COUNT
+003290                 - WS-STRATA-ALLOC-TOTAL
+003300     END-IF.
+003310 2200-EXIT.
+003320     EXIT.
+
+003330 2210-SUM-ONE-STRATUM-ROWS.
+003340     ADD WS-STRATA-ROWS (WS-STRATA-IX) TO WS-STRATA-TOTAL-ROWS.
+003350 2210-EXIT.
+003360     EXIT.
+
+003370 2220-ALLOCATE-ONE-STRATUM.
+003380     COMPUTE WS-STRATA-ALLOC (WS-STRATA-IX) =
+003390         (WS-STRATA-ROWS (WS-STRATA-IX) * WS-DRAW-COUNT)
+003400             / WS-STRATA-TOTAL-ROWS
+003410     ADD WS-STRATA-ALLOC (WS-STRATA-IX) TO WS-STRATA-ALLOC-TOTAL
+003420     MOVE 0 TO WS-STRATA-DRAWN (WS-STRATA-IX).
+003430 2220-EXIT.
+003440     EXIT.
+
+003441*****************************************************************
+003442* 2300-RESTORE-STRATA-PROGRESS - ON A STRATIFIED RESTART, THE    *
+003443* TABLE HAS JUST BEEN REBUILT FROM THE CATALOG (WITH EVERY       *
+003444* WS-STRATA-DRAWN RESET TO 0), SO THE PER-STRATUM DRAW COUNTS    *
+003445* AND THE CURRENT STRATUM POINTER STAGED OFF THE CHECKPOINT BY   *
+003446* 1540-STAGE-ONE-STRATA-DRAWN ARE APPLIED BACK ON TOP OF IT.     *
+003447*****************************************************************
+003448 2300-RESTORE-STRATA-PROGRESS.
+003449     PERFORM 2310-RESTORE-ONE-STRATUM-DRAWN THRU 2310-EXIT
+003450         VARYING WS-STRATA-IX FROM 1 BY 1
+003451         UNTIL WS-STRATA-IX > WS-STRATA-COUNT
+003452     MOVE WS-CKPT-STRATA-IX TO WS-STRATA-IX.
+003453 2300-EXIT.
+003454     EXIT.
+
+003455 2310-RESTORE-ONE-STRATUM-DRAWN.
+003456     MOVE WS-CKPT-STRATA-DRAWN (WS-STRATA-IX)
+003457         TO WS-STRATA-DRAWN (WS-STRATA-IX).
+003458 2310-EXIT.
+003459     EXIT.
+
+003460*****************************************************************
+003465* 3000-PROCESS-ONE-DRAW - ONE PASS OF THE SAMPLING LOOP:        *
+003470* SELECT A CATALOG ROW, TALLY ITS OUTCOME BUCKET, WRITE THE     *
+003480* DRAW RECORD, AND CHECKPOINT EVERY WS-CKPT-INTERVAL DRAWS.     *
+003490*****************************************************************
+003500 3000-PROCESS-ONE-DRAW.
+003510     MOVE 0 TO WS-RETRY-CT
+003520     PERFORM 3050-DRAW-ONE-ROW THRU 3050-EXIT
+003530         WITH TEST AFTER
+003540         UNTIL WS-DUP-FOUND-SW = 'N' OR WS-RETRY-CT > 25
+003550     IF WS-NOREPEAT-ON
+003560         PERFORM 3500-REMEMBER-CALLNO THRU 3500-EXIT
+003570     END-IF
+003571     IF WS-MODE-STRATIFIED
+003572         PERFORM 3130-UPDATE-STRATA-QUOTA THRU 3130-EXIT
+003573     END-IF
+003580     PERFORM 3300-CLASSIFY-DRAW THRU 3300-EXIT
+003590     PERFORM 3400-WRITE-DRAW-RECORD THRU 3400-EXIT
+003600     ADD 1 TO WS-TOTAL-TALLIED
+003610     PERFORM 3700-CHECKPOINT-IF-DUE THRU 3700-EXIT.
+003620 3000-EXIT.
+003630     EXIT.
+
+003640 3050-DRAW-ONE-ROW.
+003650     ADD 1 TO WS-RETRY-CT
+003660     IF WS-MODE-STRATIFIED
+003670         PERFORM 3110-SKIP-EMPTY-STRATA THRU 3110-EXIT
+003680         PERFORM 3100-SELECT-STRATIFIED-ROW THRU 3100-EXIT
+003690     ELSE
+003700         PERFORM 3200-SELECT-FLAT-ROW THRU 3200-EXIT
+003710     END-IF
+003720     MOVE 'N' TO WS-DUP-FOUND-SW
+003730     IF WS-NOREPEAT-ON
+003740         PERFORM 3510-CHECK-DUPLICATE THRU 3510-EXIT
+003750     END-IF.
+003760 3050-EXIT.
+003770     EXIT.
+
+003780 3100-SELECT-STRATIFIED-ROW.
+003790     MOVE WS-STRATA-SUBAREA (WS-STRATA-IX) TO WS-SUBAREA
+003800     COMPUTE WS-RANDOM = FUNCTION RANDOM
+003810     COMPUTE WS-STRATA-OFFSET =
+003820         WS-RANDOM * WS-STRATA-ROWS (WS-STRATA-IX)
+003830     EXEC SQL
+003840         SELECT SUBAREA, CALLNO, TITLE
+003850           INTO :WS-SUBAREA, :WS-CALLNO, :WS-TITLE
+003860           FROM CATALOG
+003870          WHERE SUBAREA = :WS-SUBAREA
+003880          ORDER BY CALLNO
+003890          OFFSET :WS-STRATA-OFFSET ROWS
+003900          FETCH FIRST 1 ROW ONLY
+003910     END-EXEC
+003920     MOVE SQLCODE TO WS-SQLCODE
+003930     IF WS-SQLCODE NOT = 0
+003940         DISPLAY 'HELLO-WORLD: STRATA FETCH FAILED, SQLCODE='
+003950             WS-SQLCODE
+003955         MOVE 16 TO RETURN-CODE
+003960         GO TO 9999-EXIT-PROGRAM
+003970     END-IF.
+004030 3100-EXIT.
+004040     EXIT.
+
+004050 3110-SKIP-EMPTY-STRATA.
+004060     PERFORM 3120-ADVANCE-STRATA-INDEX THRU 3120-EXIT
+004070         UNTIL WS-STRATA-ALLOC (WS-STRATA-IX) > 0
+004080         OR WS-STRATA-IX >= WS-STRATA-COUNT.
+004100 3110-EXIT.
+004110     EXIT.
+
+004120 3120-ADVANCE-STRATA-INDEX.
+004130     IF WS-STRATA-IX < WS-STRATA-COUNT
+004140         ADD 1 TO WS-STRATA-IX
+004150     END-IF.
+004160 3120-EXIT.
+004170     EXIT.
+
+004171 3130-UPDATE-STRATA-QUOTA.
+004172     ADD 1 TO WS-STRATA-DRAWN (WS-STRATA-IX)
+004173     IF WS-STRATA-DRAWN (WS-STRATA-IX) >=
+004174             WS-STRATA-ALLOC (WS-STRATA-IX)
+004175         PERFORM 3120-ADVANCE-STRATA-INDEX THRU 3120-EXIT
+004176     END-IF.
+004177 3130-EXIT.
+004178     EXIT.
+
+004180 3200-SELECT-FLAT-ROW.
+004190     COMPUTE WS-RANDOM = FUNCTION RANDOM
+004200     COMPUTE WS-OFFSET = WS-RANDOM * WS-CATALOG-COUNT
+004210     EXEC SQL
+004220         SELECT SUBAREA, CALLNO, TITLE
+004230           INTO :WS-SUBAREA, :WS-CALLNO, :WS-TITLE
+004240           FROM CATALOG
+004250          ORDER BY CALLNO
+004260          OFFSET :WS-OFFSET ROWS
+004270          FETCH FIRST 1 ROW ONLY
+004280     END-EXEC
+004290     MOVE SQLCODE TO WS-SQLCODE
+004300     IF WS-SQLCODE NOT = 0
+004310         DISPLAY 'HELLO-WORLD: CATALOG FETCH FAILED, SQLCODE='
+004320             WS-SQLCODE
+004325         MOVE 16 TO RETURN-CODE
+004330         GO TO 9999-EXIT-PROGRAM
+004340     END-IF.
+004350 3200-EXIT.
+004360     EXIT.
+
+004370 3300-CLASSIFY-DRAW.
+004380     COMPUTE WS-DIGIT = WS-RANDOM * 10
+004390     COMPUTE WS-BUCKET-IX = (WS-DIGIT / 2) + 1
+004400     ADD 1 TO WS-BUCKET-TOTAL (WS-BUCKET-IX).
+004410 3300-EXIT.
+004420     EXIT.
+
+004430 3400-WRITE-DRAW-RECORD.
+004440     MOVE A TO DRW-SEQ-NO
+004450     MOVE WS-CALLNO TO DRW-CALLNO
+004460     MOVE WS-TITLE TO DRW-TITLE
+004470     MOVE WS-SUBAREA TO DRW-SUBAREA
+004480     MOVE WS-COMP TO DRW-SEED
+004490     WRITE DRW-RECORD
+004491     IF WS-DRW-STATUS NOT = '00'
+004492         DISPLAY 'HELLO-WORLD: DRAW FILE WRITE FAILED, STATUS='
+004493             WS-DRW-STATUS
+004494         MOVE 16 TO RETURN-CODE
+004495         GO TO 9999-EXIT-PROGRAM
+004496     END-IF.
+004500 3400-EXIT.
+004510     EXIT.
+
+004520 3500-REMEMBER-CALLNO.
+004530     ADD 1 TO WS-USED-COUNT
+004540     MOVE WS-CALLNO TO WS-USED-CALLNO (WS-USED-COUNT).
+004550 3500-EXIT.
+004560     EXIT.
+
+004570 3510-CHECK-DUPLICATE.
+004580     MOVE 'N' TO WS-DUP-FOUND-SW
+004590     PERFORM 3520-SCAN-ONE-USED-ENTRY THRU 3520-EXIT
+004600         VARYING WS-USED-IX FROM 1 BY 1
+004610         UNTIL WS-USED-IX > WS-USED-COUNT.
+004620 3510-EXIT.
+004630     EXIT.
+
+004640 3520-SCAN-ONE-USED-ENTRY.
+004650     IF WS-CALLNO = WS-USED-CALLNO (WS-USED-IX)
+004660         SET WS-DUP-FOUND TO TRUE
+004670     END-IF.
+004680 3520-EXIT.
+004690     EXIT.
+
+004700 3600-WRITE-CHECKPOINT.
+004710     MOVE WS-COMP TO CKPT-SEED
+004720     MOVE A TO CKPT-LAST-DRAW-NBR
+004730     MOVE WS-USED-COUNT TO CKPT-USED-COUNT
+004740     PERFORM 3610-SAVE-ONE-BUCKET THRU 3610-EXIT
+004750         VARYING WS-BUCKET-IX FROM 1 BY 1
+004760         UNTIL WS-BUCKET-IX > 5
+004770     PERFORM 3620-SAVE-ONE-CALLNO THRU 3620-EXIT
+004780         VARYING WS-USED-IX FROM 1 BY 1
+004790         UNTIL WS-USED-IX > WS-USED-COUNT
+004791     MOVE WS-STRATA-IX TO CKPT-STRATA-IX
+004792     PERFORM 3630-SAVE-ONE-STRATUM-DRAWN THRU 3630-EXIT
+004793         VARYING WS-CKPT-STRATA-SAVE-IX FROM 1 BY 1
+004794         UNTIL WS-CKPT-STRATA-SAVE-IX > WS-STRATA-COUNT
+004800     OPEN OUTPUT CKPT-FILE
+004801     IF WS-CKPT-STATUS NOT = '00'
+004802         DISPLAY 'HELLO-WORLD: CHECKPOINT OPEN FAILED, STATUS='
+004803             WS-CKPT-STATUS
+004804         MOVE 16 TO RETURN-CODE
+004805         GO TO 9999-EXIT-PROGRAM
+004806     END-IF
+004810     WRITE CKPT-RECORD
+004811     IF WS-CKPT-STATUS NOT = '00'
+004812         DISPLAY 'HELLO-WORLD: CHECKPOINT WRITE FAILED, STATUS='
+004813             WS-CKPT-STATUS
+004814         MOVE 16 TO RETURN-CODE
+004815         GO TO 9999-EXIT-PROGRAM
+004816     END-IF
+004820     CLOSE CKPT-FILE.
+004830 3600-EXIT.
+004840     EXIT.
+
+004850 3610-SAVE-ONE-BUCKET.
+004860     MOVE WS-BUCKET-TOTAL (WS-BUCKET-IX)
+004870         TO CKPT-BUCKET-TOTAL (WS-BUCKET-IX).
+004880 3610-EXIT.
+004890     EXIT.
+
+004900 3620-SAVE-ONE-CALLNO.
+004910     MOVE WS-USED-CALLNO (WS-USED-IX)
+004920         TO CKPT-USED-CALLNO (WS-USED-IX).
+004930 3620-EXIT.
+004940     EXIT.
+
+004941 3630-SAVE-ONE-STRATUM-DRAWN.
+004942     MOVE WS-STRATA-DRAWN (WS-CKPT-STRATA-SAVE-IX)
+004943         TO CKPT-STRATA-DRAWN (WS-CKPT-STRATA-SAVE-IX).
+004944 3630-EXIT.
+004945     EXIT.
+
+004950 3700-CHECKPOINT-IF-DUE.
+004960     IF (WS-TOTAL-TALLIED / WS-CKPT-INTERVAL) * WS-CKPT-INTERVAL
+004970             = WS-TOTAL-TALLIED
+004980         PERFORM 3600-WRITE-CHECKPOINT THRU 3600-EXIT
+004990     END-IF.
+005000 3700-EXIT.
+005010     EXIT.
+
+005020*****************************************************************
+005030* 4000-VALIDATE-RECONCILIATION - THE BUCKET TOTALS MUST ADD UP  *
+005040* TO THE NUMBER OF DRAWS ACTUALLY TALLIED, OR SOMETHING FELL    *
+005050* THROUGH THE CLASSIFICATION LOGIC UNCOUNTED.                   *
+005060*****************************************************************
+005070 4000-VALIDATE-RECONCILIATION.
+005080     MOVE 0 TO WS-BUCKET-CHECK-TOTAL
+005090     PERFORM 4100-ADD-ONE-BUCKET THRU 4100-EXIT
+005100         VARYING WS-BUCKET-IX FROM 1 BY 1
+005110         UNTIL WS-BUCKET-IX > 5
+005120     IF WS-BUCKET-CHECK-TOTAL = WS-TOTAL-TALLIED
+005130         SET WS-RECONCILED TO TRUE
+005140     ELSE
+005150         SET WS-NOT-RECONCILED TO TRUE
+005160         DISPLAY 'HELLO-WORLD: *** RECONCILIATION DISCREPANCY '
+005170             '*** BUCKET TOTAL ' WS-BUCKET-CHECK-TOTAL
+005180             ' DOES NOT MATCH DRAWS TALLIED ' WS-TOTAL-TALLIED
+005190     END-IF.
+005200 4000-EXIT.
+005210     EXIT.
+
+005220 4100-ADD-ONE-BUCKET.
+005230     ADD WS-BUCKET-TOTAL (WS-BUCKET-IX) TO WS-BUCKET-CHECK-TOTAL.
+005240 4100-EXIT.
+005250     EXIT.
+
+005260*****************************************************************
+005270* 5000-DISPLAY-BREAKDOWN - FULL PER-BUCKET OUTCOME BREAKDOWN.   *
+005280* BUCKET 1 IS U AND BUCKET 2 IS D, PRESERVED AS ALIASES.        *
+005290*****************************************************************
+005300 5000-DISPLAY-BREAKDOWN.
+005310     DISPLAY '================================================'
+005320     DISPLAY 'HELLO-WORLD - SAMPLE DRAW OUTCOME BREAKDOWN'
+005330     DISPLAY '================================================'
+005340     PERFORM 5100-DISPLAY-ONE-BUCKET THRU 5100-EXIT
+005350         VARYING WS-BUCKET-IX FROM 1 BY 1
+005360         UNTIL WS-BUCKET-IX > 5
+005370     DISPLAY 'TOTAL DRAWS TALLIED . . . . . . : ' WS-TOTAL-TALLIED
+005380     IF WS-RECONCILED
+005390         DISPLAY 'RECONCILIATION. . . . . . . . . : OK'
+005400     ELSE
+005410         DISPLAY 'RECONCILIATION. . . . . . . . . : DISCREPANCY'
+005420     END-IF.
+005430 5000-EXIT.
+005440     EXIT.
+
+005450 5100-DISPLAY-ONE-BUCKET.
+005460     DISPLAY 'OUTCOME BUCKET ' WS-BUCKET-IX ' TOTAL . . . . : '
+005470         WS-BUCKET-TOTAL (WS-BUCKET-IX).
+005480 5100-EXIT.
+005490     EXIT.
+
+005500*****************************************************************
+005510* 6000-WRITE-SUMMARY-TRAILER - ONE RECORD PER RUN FOR THE       *
+005520* NIGHTLY BATCH RECONCILIATION FEED.                            *
+005530*****************************************************************
+005540 6000-WRITE-SUMMARY-TRAILER.
+005550     ACCEPT WS-END-TIME FROM TIME
+005560     MOVE WS-JOB-ID TO SUM-JOB-ID
+005570     MOVE WS-RUN-DATE TO SUM-RUN-DATE
+005580     MOVE WS-START-TIME TO SUM-START-TIME
+005590     MOVE WS-END-TIME TO SUM-END-TIME
+005600     MOVE WS-COMP TO SUM-SEED
+005610     MOVE WS-TOTAL-TALLIED TO SUM-TOTAL-DRAWS
+005620     PERFORM 6100-MOVE-ONE-BUCKET THRU 6100-EXIT
+005630         VARYING WS-BUCKET-IX FROM 1 BY 1
+005640         UNTIL WS-BUCKET-IX > 5
+005650     OPEN OUTPUT SUM-FILE
+005651     IF WS-SUM-STATUS NOT = '00'
+005652         DISPLAY 'HELLO-WORLD: SUMMARY FILE OPEN FAILED, STATUS='
+005653             WS-SUM-STATUS
+005654         MOVE 16 TO RETURN-CODE
+005655         GO TO 9999-EXIT-PROGRAM
+005656     END-IF
+005660     WRITE SUM-RECORD
+005661     IF WS-SUM-STATUS NOT = '00'
+005662         DISPLAY 'HELLO-WORLD: SUMMARY FILE WRITE FAILED, STATUS='
+005663             WS-SUM-STATUS
+005664         MOVE 16 TO RETURN-CODE
+005665         GO TO 9999-EXIT-PROGRAM
+005666     END-IF
+005670     CLOSE SUM-FILE.
+005680 6000-EXIT.
+005690     EXIT.
+
+005700 6100-MOVE-ONE-BUCKET.
+005710     MOVE WS-BUCKET-TOTAL (WS-BUCKET-IX)
+005720         TO SUM-BUCKET-TOTAL (WS-BUCKET-IX).
+005730 6100-EXIT.
+005740     EXIT.
+
+005750 9999-EXIT-PROGRAM.
+005760     CLOSE DRW-FILE
+005770     STOP RUN.
